@@ -0,0 +1,126 @@
+//CALCNITE JOB (ACCTNO,DEPT),'DAILY CALC BATCH',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,RESTART=STEP005
+//*
+//*  NIGHTLY BATCH RUN OF THE PROG001/PROG002/PROG003 CALCULATION
+//*  CHAIN.  SCHEDULED TO RUN EVERY NIGHT BY THE PRODUCTION SCHEDULER.
+//*
+//*  RESTART INSTRUCTIONS
+//*  ---------------------
+//*  IF STEP010 ABENDS PARTWAY THROUGH THE TRANSACTION FILE, DO NOT
+//*  RESUBMIT THIS JOB AS-IS.  INSTEAD -
+//*    1. CHANGE THE RUN-MODE POSITION (COLUMN 9) OF THE RUNCTL CARD
+//*       IN STEP005'S SYSUT1 BELOW FROM N (NIGHTLY) TO R (REPROCESS).
+//*    2. CHANGE THE GENREF SYMBOL BELOW FROM +1 TO 0 - STEP010'S
+//*       ABEND ALSO CATALOGS THE PARTIAL HISTOUT GENERATION IT WAS
+//*       WRITING (SEE THE DISP=(MOD,CATLG,CATLG) NOTE ON HISTOUT
+//*       BELOW), SO THAT PARTIAL GENERATION IS NOW THE GDG'S CURRENT
+//*       (0) GENERATION.  RESTARTING WITH GENREF STILL AT +1 WOULD
+//*       ALLOCATE A BRAND-NEW, EMPTY GENERATION INSTEAD OF EXTENDING
+//*       THE ONE STEP010 PARTIALLY WROTE, SPLITTING THE NIGHT'S
+//*       HISTORY ACROSS TWO GENERATIONS.
+//*    3. RESUBMIT WITH  RESTART=STEP005  (ALREADY CODED ON THE JOB
+//*       CARD ABOVE).  RESTARTING AT STEP005, NOT STEP010, IS
+//*       DELIBERATE - STEP005 IS WHAT ACTUALLY WRITES THE EDITED
+//*       CARD TO PROD.CALC.RUNCTL.  RESTARTING DIRECTLY AT STEP010
+//*       WOULD SKIP STEP005 ENTIRELY, LEAVING RC-RUN-MODE ON THE
+//*       DATASET AT ITS ORIGINAL N AND CAUSING PROG001 TO REPROCESS
+//*       THE WHOLE TRANSACTION FILE INSTEAD OF RESTARTING.
+//*    4. PROG001 SEES RUN-MODE R, READS ITS CHECKPT DATASET (WHICH IS
+//*       CATALOGED AND CARRIED FORWARD BETWEEN RUNS - SEE THE CHECKPT
+//*       DD BELOW), SKIPS BACK TO THE LAST COMMITTED RECORD COUNT AND
+//*       RESULT TOTAL, AND CONTINUES FROM THERE INSTEAD OF REPROCESSING
+//*       THE WHOLE TRANSACTION FILE.
+//*    5. ONCE THE RUN COMPLETES CLEAN, FLIP THE CARD BACK TO N AND
+//*       GENREF BACK TO +1 BEFORE THE NEXT SCHEDULED NIGHTLY
+//*       SUBMISSION.
+//*
+//*  STEP005 IS THE CONTROL-CARD DRIVEN SCHEDULING WRAPPER - IT COPIES
+//*  THE RUN-CONTROL CARD (RUN DATE, RUN MODE, CUTOFF AMOUNT, CHECKPOINT
+//*  INTERVAL - SEE COPY005) INTO THE RUNCTL DATASET THAT STEP010 READS,
+//*  SO OPERATIONS CHANGES THE RUN FOR THE NIGHT BY EDITING ONE CARD
+//*  IMAGE INSTEAD OF TOUCHING THE JCL ITSELF.  IT IS ALSO THIS JOB'S
+//*  RESTART POINT (SEE RESTART=STEP005 ABOVE) SO A RESUBMISSION ALWAYS
+//*  REWRITES PROD.CALC.RUNCTL BEFORE STEP010 RUNS.
+//*
+// SET GENREF=+1
+//STEP005  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+20260808N0000500000005000
+//SYSUT2   DD DISP=OLD,DSN=PROD.CALC.RUNCTL,
+//         DCB=(RECFM=FB,LRECL=80)
+//*
+//*  STEP010 RUNS THE FULL PROG001 BATCH DRIVER, WHICH IN TURN CALLS
+//*  PROG002 AND PROG003 FOR EACH TRANSACTION (LOW-VOLUME RUN MODES)
+//*  OR CALCULATES IN-LINE (NIGHTLY/REPROCESS - SEE PROG001'S
+//*  2060-CALCULATE-INLINE).
+//*
+//STEP010  EXEC PGM=PROG001
+//STEPLIB  DD DISP=SHR,DSN=PROD.CALC.LOADLIB
+//RUNCTL   DD DISP=SHR,DSN=PROD.CALC.RUNCTL
+//*
+//*  TRANSIN IS A PLAIN CATALOGED DATASET, NOT A GDG - THE DAILY
+//*  TRANSACTION EXTRACT THAT FEEDS THIS RUN.
+//*
+//TRANSIN  DD DISP=SHR,DSN=PROD.CALC.TRANSIN
+//*
+//*  LEDGEROUT, HISTOUT, GLEXTOUT AND AUDITOUT ALL USE DISP=MOD SO
+//*  THIS SAME JCL WORKS FOR BOTH THE FIRST NIGHTLY SUBMISSION (MOD ON
+//*  A DATASET/GENERATION THAT DOESN'T EXIST YET BEHAVES LIKE NEW) AND
+//*  A RESTART RESUBMISSION (MOD EXTENDS THE PARTIAL DATASET LEFT
+//*  BEHIND BY THE ABEND INSTEAD OF RECREATING IT FROM SCRATCH, SO THE
+//*  PRE-ABEND ROWS THAT 1200-SKIP-TO-CHECKPOINT WON'T REPROCESS AREN'T
+//*  LOST).  THE ABNORMAL DISPOSITION IS ALSO CATLG, NOT DELETE, SO AN
+//*  ABEND LEAVES THE PARTIAL OUTPUT IN PLACE FOR THAT RESTART TO
+//*  EXTEND.  PROG001 OPENS EACH OF THESE EXTEND RATHER THAN OUTPUT
+//*  WHEN WS-RESTART-POINT > 0 (SEE 1000-INITIALIZE / 4000-PRINT-
+//*  LEDGER-HEADERS / 8000-WRITE-AUDIT-RECORD) SO THE APPENDED RECORDS
+//*  LAND AFTER, NOT OVER, THE PRE-ABEND ONES.
+//*
+//LEDGEROUT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.CALC.LEDGER,
+//         DCB=(RECFM=FB,LRECL=132),
+//         SPACE=(TRK,(5,5),RLSE)
+//*
+//*  CHECKPT MUST STAY CATALOGED ACROSS RUNS (DISP=OLD, NOT DELETED
+//*  AT STEP END) SO A RESTARTED RUN CAN READ THE LAST CHECKPOINT
+//*  PROG001 WROTE BEFORE THE ABEND.  PROG001 OPENS THIS DATASET FOR
+//*  INPUT AT THE TOP OF THE RUN (REPROCESS MODE ONLY) AND REOPENS IT
+//*  FOR OUTPUT EACH TIME IT WRITES A NEW CHECKPOINT.
+//*
+//CHECKPT  DD DISP=OLD,DSN=PROD.CALC.CHECKPT
+//*
+//*  HISTOUT IS A GENERATION OF THE RESULTS-HISTORY GDG (SEE THE
+//*  COMMENT ON THE HISTORY-FILE FD IN PROG001).  THE GDG BASE ITSELF
+//*  IS DEFINED ONCE VIA IDCAMS OUTSIDE OF THIS JOB STREAM.  GENREF IS
+//*  +1 (NEXT GENERATION) FOR A FIRST NIGHTLY SUBMISSION AND MUST BE
+//*  CHANGED TO 0 (CURRENT GENERATION) ON A RESTART RESUBMISSION - SEE
+//*  THE RESTART INSTRUCTIONS ABOVE.
+//*
+//HISTOUT  DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.CALC.HIST(&GENREF),
+//         DCB=(RECFM=FB,LRECL=80),
+//         SPACE=(TRK,(5,5),RLSE)
+//*
+//*  GLEXTOUT IS THE EXTRACT FEED THE GENERAL LEDGER INTERFACE PICKS
+//*  UP EACH MORNING (SEE THE GL-EXTRACT-FILE FD IN PROG001).
+//*
+//GLEXTOUT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.CALC.GLEXTRACT,
+//         DCB=(RECFM=FB,LRECL=80),
+//         SPACE=(TRK,(5,5),RLSE)
+//*
+//*  AUDITOUT IS OPENED BY PROG001 ITSELF WHEN RUN-MODE ROUTES
+//*  TRANSACTIONS THROUGH THE IN-LINE CALC PATH (SEE
+//*  2060-CALCULATE-INLINE), AND BY PROG003 OTHERWISE (SEE PROG003'S
+//*  8000-WRITE-AUDIT-RECORD) - EITHER WAY IT'S THE SAME DD/DATASET.
+//*  AR-RECORD (COPY006) IS 100 BYTES, WIDER THAN THE 80-BYTE RECORDS
+//*  USED ELSEWHERE IN THIS SYSTEM, SO LRECL IS SIZED TO MATCH IT
+//*  RATHER THAN THE OTHER FILES.
+//*
+//AUDITOUT DD DISP=(MOD,CATLG,CATLG),
+//         DSN=PROD.CALC.AUDIT,
+//         DCB=(RECFM=FB,LRECL=100),
+//         SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
