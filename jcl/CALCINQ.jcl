@@ -0,0 +1,29 @@
+//CALCINQ  JOB (ACCTNO,DEPT),'CALC HISTORY INQUIRY',CLASS=A,
+//         MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*  ON-DEMAND/BATCH INQUIRY AGAINST THE RESULTS-HISTORY GDG BUILT BY
+//*  CALCNITE'S STEP010 (SEE PROG004'S HEADER COMMENT ON HISTIN).
+//*  OPS SUBMITS THIS JOB WITH THE INQUIRY CRITERIA CARD BELOW CHANGED
+//*  TO THE RUN DATE (COLUMNS 1-8), COUNTER (COLUMNS 9-12) AND COMPANY
+//*  CODE (COLUMNS 13-15) BEING LOOKED UP - NO PROGRAMMER NEEDED FOR A
+//*  ONE-OFF LOOKUP.  THE COMPANY CODE IS PART OF THE LOOKUP KEY SINCE
+//*  ONE RUN CAN CARRY MIXED-ENTITY INPUT (SEE REQ006) AND THE SAME
+//*  COUNTER VALUE CAN LEGITIMATELY APPEAR ONCE PER COMPANY.
+//*
+//STEP010  EXEC PGM=PROG004
+//STEPLIB  DD DISP=SHR,DSN=PROD.CALC.LOADLIB
+//INQIN    DD *
+202608080500ABC
+//*
+//*  HISTIN CONCATENATES THE GENERATIONS OF THE RESULTS-HISTORY GDG
+//*  THAT ARE IN SCOPE FOR THIS LOOKUP - PROG004 READS THIS DD AS ONE
+//*  SEQUENTIAL STREAM ACROSS ALL CONCATENATED GENERATIONS UNTIL IT
+//*  FINDS THE RUN-DATE/COUNTER PAIR OR HITS END OF FILE.  ADD OR DROP
+//*  DD STATEMENTS HERE TO WIDEN OR NARROW HOW FAR BACK A LOOKUP CAN
+//*  REACH - TODAY'S GENERATION (0) PLUS THE PRIOR TWO ARE ENOUGH FOR
+//*  MOST "WHAT DID THIS CALCULATE TO" REQUESTS.
+//*
+//HISTIN   DD DISP=SHR,DSN=PROD.CALC.HIST(0)
+//         DD DISP=SHR,DSN=PROD.CALC.HIST(-1)
+//         DD DISP=SHR,DSN=PROD.CALC.HIST(-2)
+//SYSOUT   DD SYSOUT=*
