@@ -0,0 +1,6 @@
+      *    CHECKPOINT-FILE RESTART POSITION RECORD LAYOUT.
+       01  CP-RECORD.
+           05  CP-RUN-DATE             PIC 9(8).
+           05  CP-LAST-RECORD-COUNT    PIC 9(7).
+           05  CP-RESULT-TOTAL         PIC 9(11).
+           05  FILLER                  PIC X(54).
