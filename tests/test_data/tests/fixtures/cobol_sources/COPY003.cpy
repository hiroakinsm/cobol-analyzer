@@ -0,0 +1,6 @@
+      *    PROG003 CALCULATION-AREA LINKAGE LAYOUT.
+       01  LS-CALC-AREA.
+           05  LS-COMPANY-CODE         PIC X(3).
+           05  LS-CURRENCY-CODE        PIC X(3).
+           05  LS-INPUT                PIC 9(4).
+           05  LS-OUTPUT               PIC 9(9).
