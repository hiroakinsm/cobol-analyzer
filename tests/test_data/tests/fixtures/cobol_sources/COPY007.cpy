@@ -0,0 +1,27 @@
+      *    LEDGER-FILE PRINTED RESULTS LEDGER RECORD LAYOUTS.
+       01  LR-HEADER-LINE.
+           05  LR-H-TITLE              PIC X(50).
+           05  FILLER                  PIC X(82).
+       01  LR-COLUMN-LINE.
+           05  LR-C-COUNTER-LBL        PIC X(10).
+           05  LR-C-COMPANY-LBL        PIC X(10).
+           05  LR-C-CURRENCY-LBL       PIC X(10).
+           05  LR-C-RESULT-LBL         PIC X(10).
+           05  FILLER                  PIC X(92).
+       01  LR-DETAIL-LINE.
+           05  LR-D-COUNTER            PIC ZZZ9.
+           05  FILLER                  PIC X(6).
+           05  LR-D-COMPANY            PIC X(3).
+           05  FILLER                  PIC X(7).
+           05  LR-D-CURRENCY           PIC X(3).
+           05  FILLER                  PIC X(7).
+           05  LR-D-RESULT             PIC Z(8)9.
+           05  FILLER                  PIC X(93).
+       01  LR-FOOTER-LINE.
+           05  FILLER                  PIC X(10)  VALUE "RUN DATE:".
+           05  LR-F-RUN-DATE           PIC 9(8).
+           05  FILLER                  PIC X(8).
+           05  FILLER                  PIC X(18)  VALUE
+               "RECORDS PROCESSED:".
+           05  LR-F-RECORD-COUNT       PIC Z,ZZZ,ZZ9.
+           05  FILLER                  PIC X(79).
