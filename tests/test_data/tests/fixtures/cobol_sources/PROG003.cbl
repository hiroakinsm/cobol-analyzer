@@ -1,18 +1,89 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG003.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY006.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA    PIC X(100).
-       
+       01  WS-AUDIT-RECORD REDEFINES WS-WORK-AREA.
+           05  WS-AUDIT-TIMESTAMP      PIC X(20).
+           05  WS-AUDIT-CALLING-PGM    PIC X(8).
+           05  WS-AUDIT-COMPANY-CODE   PIC X(3).
+           05  WS-AUDIT-CURRENCY-CODE  PIC X(3).
+           05  WS-AUDIT-INPUT          PIC 9(4).
+           05  WS-AUDIT-OUTPUT         PIC 9(9).
+           05  FILLER                  PIC X(53).
+
+       01  WS-FIRST-CALL-SWITCH    PIC X(1)    VALUE "Y".
+           88  WS-FIRST-CALL                   VALUE "Y".
+
        LINKAGE SECTION.
-       01  LS-CALC-AREA.
-           05  LS-INPUT     PIC 9(4).
-           05  LS-OUTPUT    PIC 9(8).
-       
-       PROCEDURE DIVISION USING LS-CALC-AREA.
            COPY COPY003.
-           
-           GOBACK. 
\ No newline at end of file
+       01  LS-RETURN-CODE  PIC X(2).
+           88  LS-CALC-SUCCESS          VALUE "00".
+           88  LS-CALC-FAILED           VALUE "99".
+       01  LS-CLOSE-REQUEST PIC X(1).
+           88  LS-IS-CLOSE-REQUEST      VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-CALC-AREA LS-RETURN-CODE
+                               LS-CLOSE-REQUEST.
+       0000-MAIN.
+           IF LS-IS-CLOSE-REQUEST
+               PERFORM 9000-CLOSE-AUDIT-FILE
+           ELSE
+               PERFORM 1000-CALCULATE
+           END-IF
+
+           GOBACK.
+
+      *    COPY009 IS A PERIOD-TERMINATED COMPUTE, SO IT HAS TO STAY
+      *    OUT OF 0000-MAIN'S IF/ELSE - A PERIOD ENDS THE WHOLE
+      *    CONDITIONAL STATEMENT, NOT JUST THE COPYBOOK'S SENTENCE.
+       1000-CALCULATE.
+           SET LS-CALC-SUCCESS TO TRUE
+           COPY COPY009.
+
+           PERFORM 8000-WRITE-AUDIT-RECORD.
+
+      *    CALLED WITH LS-CLOSE-REQUEST = "Y" ONCE BY PROG001'S
+      *    3100-CLOSE-CALL-CHAIN-AUDIT AT THE END OF AN ON-DEMAND RUN
+      *    SO THE AUDIT FILE THIS PARAGRAPH OPENS ACROSS CALLS GETS
+      *    CLOSED BEFORE THE RUN UNIT TERMINATES - PROG003 HAS NO
+      *    OTHER SIGNAL THAT THE BATCH IS DONE SINCE IT IS CALLED ONCE
+      *    PER TRANSACTION, NOT ONCE PER RUN.
+       9000-CLOSE-AUDIT-FILE.
+           IF NOT WS-FIRST-CALL
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       8000-WRITE-AUDIT-RECORD.
+           IF WS-FIRST-CALL
+               OPEN OUTPUT AUDIT-FILE
+               MOVE "N" TO WS-FIRST-CALL-SWITCH
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:20) TO WS-AUDIT-TIMESTAMP
+           MOVE "PROG002"                   TO WS-AUDIT-CALLING-PGM
+           MOVE LS-COMPANY-CODE             TO WS-AUDIT-COMPANY-CODE
+           MOVE LS-CURRENCY-CODE            TO WS-AUDIT-CURRENCY-CODE
+           MOVE LS-INPUT                    TO WS-AUDIT-INPUT
+           MOVE LS-OUTPUT                   TO WS-AUDIT-OUTPUT
+
+           MOVE WS-AUDIT-TIMESTAMP          TO AR-TIMESTAMP
+           MOVE WS-AUDIT-CALLING-PGM        TO AR-CALLING-PGM
+           MOVE WS-AUDIT-COMPANY-CODE       TO AR-COMPANY-CODE
+           MOVE WS-AUDIT-CURRENCY-CODE      TO AR-CURRENCY-CODE
+           MOVE WS-AUDIT-INPUT              TO AR-INPUT
+           MOVE WS-AUDIT-OUTPUT             TO AR-OUTPUT
+           WRITE AR-RECORD.
