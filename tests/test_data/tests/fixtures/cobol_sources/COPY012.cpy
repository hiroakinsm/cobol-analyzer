@@ -0,0 +1,8 @@
+      *    GL-EXTRACT-FILE FEED RECORD LAYOUT FOR THE GENERAL LEDGER
+      *    INTERFACE. ONE RECORD PER TRANSACTION PROCESSED BY PROG001.
+       01  GX-RECORD.
+           05  GX-RUN-DATE             PIC 9(8).
+           05  GX-COMPANY-CODE         PIC X(3).
+           05  GX-CURRENCY-CODE        PIC X(3).
+           05  GX-RESULT               PIC 9(9).
+           05  FILLER                  PIC X(57).
