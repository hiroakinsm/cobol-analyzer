@@ -0,0 +1,10 @@
+      *    CORE CALCULATION LOGIC FOR PROG003.
+      *    ON SIZE ERROR IS UNREACHABLE AT TODAY'S FIELD WIDTHS
+      *    (LS-INPUT PIC 9(4) DOUBLED CAN NEVER OVERFLOW LS-OUTPUT
+      *    PIC 9(9)) - KEPT AS A DEFENSIVE GUARD SO A FUTURE CHANGE TO
+      *    THE MULTIPLIER OR TO EITHER FIELD'S WIDTH IS STILL CAUGHT
+      *    HERE INSTEAD OF HANDING BACK A SILENTLY TRUNCATED RESULT.
+           COMPUTE LS-OUTPUT = LS-INPUT * 2
+               ON SIZE ERROR
+                   SET LS-CALC-FAILED TO TRUE
+           END-COMPUTE.
