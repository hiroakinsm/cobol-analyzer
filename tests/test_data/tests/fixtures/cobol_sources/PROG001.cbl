@@ -1,17 +1,432 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG001.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LEDGER-FILE ASSIGN TO "LEDGEROUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "HISTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTOUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUNCTL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY005.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY004.
+
+       FD  LEDGER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY007.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY008.
+
+      *    HISTOUT IS BOUND BY JCL TO THE NEXT GENERATION OF THE
+      *    RESULTS-HISTORY GDG BASE - SEE JCL DD HISTOUT.
+       FD  HISTORY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY010.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY012.
+
+      *    AUDITOUT IS ONLY OPENED WHEN THE IN-LINE TABLE-DRIVEN
+      *    CALC PATH (SEE 2060-CALCULATE-INLINE) WRITES ITS OWN AUDIT
+      *    RECORDS - THE CALL-CHAIN PATH'S AUDIT RECORDS ARE WRITTEN
+      *    BY PROG003 AS BEFORE, SO ONLY ONE OF THE TWO PROGRAMS EVER
+      *    HAS THIS FILE OPEN IN A GIVEN RUN.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY006.
+
        WORKING-STORAGE SECTION.
-       01  WS-COUNTER    PIC 9(4).
-       01  WS-RESULT     PIC 9(8).
-       
-       PROCEDURE DIVISION.
            COPY COPY001.
-           
+       01  WS-COUNTER       PIC 9(4).
+       01  WS-RESULT        PIC 9(9).
+       01  WS-COMPANY-CODE  PIC X(3).
+       01  WS-CURRENCY-CODE PIC X(3).
+       01  WS-RECORD-COUNT  PIC 9(7)    VALUE ZERO.
+       01  WS-RESULT-TOTAL  PIC 9(11)   VALUE ZERO.
+       01  WS-RESTART-POINT PIC 9(7)    VALUE ZERO.
+       01  WS-CP-REMAINDER  PIC 9(5)    VALUE ZERO.
+       01  WS-CP-QUOTIENT   PIC 9(7)    VALUE ZERO.
+       01  WS-EOF-SWITCH    PIC X(1)    VALUE "N".
+           88  WS-EOF                   VALUE "Y".
+
+      *    HIGH-VOLUME NIGHTLY RUNS, AND REPROCESS RUNS RESTARTING ONE
+      *    (SAME FULL-FILE VOLUME, JUST PICKING UP MID-FILE - SEE
+      *    1200-SKIP-TO-CHECKPOINT), CALCULATE IN-LINE OFF THIS TABLE
+      *    INSTEAD OF PAYING FOR A CALL TO PROG002/PROG003 PER RECORD.
+      *    ON-DEMAND RUNS ARE LOW ENOUGH VOLUME THAT THE CALL CHAIN'S
+      *    OVERHEAD DOESN'T MATTER, AND KEEPING IT AS THE PATH FOR THAT
+      *    MODE LEAVES PROG002'S FULL EDIT/EXCEPTION HANDLING IN FRONT
+      *    OF IT.
+      *
+      *    THE FACTOR IS LOOKED UP BY WS-CURRENCY-CODE (SEE
+      *    2065-LOOKUP-CALC-FACTOR) RATHER THAN HARDCODED, SINCE
+      *    REQ006 ALREADY PUTS CURRENCY ON EVERY RECORD BY THIS POINT
+      *    IN THE CHAIN.  EVERY CURRENCY CURRENTLY MAPS TO THE SAME
+      *    FACTOR OF 2 - NO REQUEST HAS DEFINED A DIFFERENT ONE - BUT
+      *    ADDING A CURRENCY WITH A DIFFERENT FACTOR IS NOW A ONE-LINE
+      *    TABLE CHANGE INSTEAD OF A CODE CHANGE.  A CURRENCY NOT IN
+      *    THE TABLE FALLS BACK TO WS-CALC-DEFAULT-FACTOR RATHER THAN
+      *    REJECTING THE RECORD, SINCE NO REQUEST HAS DEFINED REJECTING
+      *    ON UNRECOGNIZED CURRENCY EITHER.
+       01  WS-CALC-FACTOR-VALUES.
+           05  FILLER                  PIC X(4)    VALUE "USD2".
+           05  FILLER                  PIC X(4)    VALUE "EUR2".
+           05  FILLER                  PIC X(4)    VALUE "GBP2".
+       01  WS-CALC-FACTOR-TABLE REDEFINES WS-CALC-FACTOR-VALUES.
+           05  WS-CALC-FACTOR-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-CALC-FACTOR-IDX.
+               10  WS-CALC-FACTOR-CURRENCY PIC X(3).
+               10  WS-CALC-FACTOR          PIC 9(1).
+
+       01  WS-CALC-DEFAULT-FACTOR      PIC 9(1)    VALUE 2.
+       01  WS-CALC-FACTOR-SELECTED     PIC 9(1)    VALUE 2.
+
+       01  WS-INLINE-INPUT-LIMITS.
+           05  WS-INLINE-INPUT-MIN     PIC 9(4)    VALUE 0001.
+           05  WS-INLINE-INPUT-MAX     PIC 9(4)    VALUE 9999.
+
+       01  WS-AUDIT-FIRST-WRITE-SWITCH PIC X(1)    VALUE "Y".
+           88  WS-AUDIT-FIRST-WRITE                VALUE "Y".
+
+       01  WS-CLOSE-REQUEST PIC X(1)    VALUE "N".
+           88  WS-IS-CLOSE-REQUEST      VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT RUNCTL-FILE
+           READ RUNCTL-FILE
+               AT END
+                   MOVE ZEROS TO RC-RECORD
+           END-READ
+           MOVE RC-RUN-DATE TO WS-RUN-DATE
+           MOVE RC-RUN-MODE TO WS-RUN-MODE
+           MOVE RC-CUTOFF-AMOUNT TO WS-CUTOFF-AMOUNT
+           MOVE RC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+           CLOSE RUNCTL-FILE
+           IF WS-RUN-MODE-REPROCESS
+               PERFORM 1100-READ-CHECKPOINT
+           END-IF
+           OPEN INPUT TRANS-FILE
+           IF WS-RESTART-POINT > 0
+               OPEN EXTEND HISTORY-FILE
+               OPEN EXTEND GL-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT HISTORY-FILE
+               OPEN OUTPUT GL-EXTRACT-FILE
+           END-IF
+           PERFORM 4000-PRINT-LEDGER-HEADERS
+           PERFORM 2100-READ-TRANS-FILE
+           IF WS-RESTART-POINT > 0
+               PERFORM 1200-SKIP-TO-CHECKPOINT
+           END-IF.
+
+      *    CP-RUN-DATE MUST BE CHECKED AGAINST TODAY'S WS-RUN-DATE
+      *    BEFORE CP-LAST-RECORD-COUNT/CP-RESULT-TOTAL ARE TRUSTED - A
+      *    CHECKPOINT LEFT OVER FROM A DIFFERENT DAY'S RUN (OPERATOR
+      *    FORGOT TO CLEAR CHECKPT, OR REPROCESS SUBMITTED AGAINST THE
+      *    WRONG DATE) WOULD OTHERWISE SILENTLY BECOME THIS RUN'S
+      *    RESTART POINT.  CP-RUN-DATE = ZERO IS THE LEGITIMATE
+      *    "NO PRIOR CHECKPOINT" CASE (AT END ABOVE) AND IS NOT A
+      *    MISMATCH.
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZEROS TO CP-RECORD
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           IF CP-RUN-DATE NOT = ZERO
+              AND CP-RUN-DATE NOT = WS-RUN-DATE
+               DISPLAY "PROG001: *** CHECKPOINT RUN DATE MISMATCH ***"
+               DISPLAY "  CHECKPOINT RUN DATE = " CP-RUN-DATE
+               DISPLAY "  TODAY'S RUN DATE    = " WS-RUN-DATE
+               DISPLAY "PROG001: REJECTING RESTART - VERIFY CHECKPT "
+                   "AND RUNCTL BEFORE RESUBMITTING"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE CP-LAST-RECORD-COUNT TO WS-RESTART-POINT
+           MOVE CP-RESULT-TOTAL TO WS-RESULT-TOTAL.
+
+      *    IF THE TRAILER TURNS UP BEFORE WS-RESTART-POINT READS ARE
+      *    EXHAUSTED, THE CHECKPOINT DOESN'T MATCH TODAY'S TRANSACTION
+      *    FILE (STALE CHECKPOINT, TRUNCATED TRANSIN, ETC.) - CONTINUING
+      *    WOULD CONSUME THE TRAILER AS IF IT WERE A DETAIL RECORD AND
+      *    SKIP 6000-RECONCILE ENTIRELY, DEFEATING REQ010'S CONTROL
+      *    TOTAL CHECK.
+       1200-SKIP-TO-CHECKPOINT.
+           PERFORM WS-RESTART-POINT TIMES
+               IF WS-EOF OR TR-IS-TRAILER
+                   DISPLAY "PROG001: *** CHECKPOINT RESTART POINT "
+                       "EXCEEDS TODAY'S TRANSACTION FILE ***"
+                   DISPLAY "  RESTART POINT (FROM CHECKPOINT) = "
+                       WS-RESTART-POINT
+                   DISPLAY "  DETAIL RECORDS AVAILABLE TO SKIP = "
+                       WS-RECORD-COUNT
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-RECORD-COUNT
+               PERFORM 2100-READ-TRANS-FILE
+           END-PERFORM.
+
+       2000-PROCESS-TRANSACTION.
+           IF TR-IS-TRAILER
+               PERFORM 6000-RECONCILE
+               SET WS-EOF TO TRUE
+           ELSE
+               MOVE TR-COUNTER       TO WS-COUNTER
+               MOVE TR-COMPANY-CODE  TO WS-COMPANY-CODE
+               MOVE TR-CURRENCY-CODE TO WS-CURRENCY-CODE
+               IF WS-RUN-MODE-NIGHTLY OR WS-RUN-MODE-REPROCESS
+                   PERFORM 2060-CALCULATE-INLINE
+               ELSE
+                   PERFORM 2050-CALCULATE-VIA-CALL-CHAIN
+               END-IF
+               ADD 1 TO WS-RECORD-COUNT
+               ADD WS-RESULT TO WS-RESULT-TOTAL
+                   ON SIZE ERROR
+                       IF 8 > RETURN-CODE
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                       DISPLAY "PROG001: WS-RESULT-TOTAL OVERFLOW AT "
+                           "RECORD COUNT = " WS-RECORD-COUNT
+               END-ADD
+               PERFORM 4100-PRINT-LEDGER-DETAIL
+      *        WS-CUTOFF-AMOUNT IS THE RUN-CONTROL MATERIALITY
+      *        THRESHOLD (COPY001/COPY005) - A RESULT OVER IT GETS
+      *        FLAGGED FOR REVIEW ON THE OPERATOR'S CONSOLE INSTEAD OF
+      *        SILENTLY POSTING LIKE ANY OTHER RESULT.  ZERO MEANS NO
+      *        CUTOFF IS IN EFFECT FOR THIS RUN.
+               IF WS-CUTOFF-AMOUNT > 0
+                  AND WS-RESULT > WS-CUTOFF-AMOUNT
+                   DISPLAY "PROG001: RESULT EXCEEDS CUTOFF AMOUNT - "
+                       "COUNTER = " WS-COUNTER
+                       " RESULT = " WS-RESULT
+                       " CUTOFF = " WS-CUTOFF-AMOUNT
+               END-IF
+      *        A REJECTED OR FAILED CALCULATION IS FORCED TO WS-RESULT
+      *        = ZERO BY EVERY EXCEPTION PATH IN 2050/2060, WHICH NO
+      *        LEGITIMATE CALCULATION CAN PRODUCE (THE SMALLEST VALID
+      *        INPUT/OUTPUT PAIR IS 1/2) - USED HERE TO KEEP A REJECTED
+      *        RECORD OUT OF THE HISTORY AND GL-EXTRACT FEEDS INSTEAD
+      *        OF POSTING IT AS A REAL ZERO-VALUE RESULT.
+               IF WS-RESULT NOT = ZERO
+                   PERFORM 4300-WRITE-HISTORY-RECORD
+                   PERFORM 4400-WRITE-GL-EXTRACT-RECORD
+               END-IF
+               IF WS-CHECKPOINT-INTERVAL > 0
+                   DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CP-QUOTIENT
+                       REMAINDER WS-CP-REMAINDER
+                   IF WS-CP-REMAINDER = 0
+                       PERFORM 5000-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+               PERFORM 2100-READ-TRANS-FILE
+           END-IF.
+
+       2050-CALCULATE-VIA-CALL-CHAIN.
+           CALL "PROG002" USING WS-COUNTER
+                               WS-RESULT
+                               WS-COMPANY-CODE
+                               WS-CURRENCY-CODE
+                               WS-CLOSE-REQUEST.
+
+      *    WS-INLINE-INPUT-MAX AND THE SIZE ERROR CLAUSE BELOW ARE BOTH
+      *    UNREACHABLE AT TODAY'S FIELD WIDTHS (WS-COUNTER PIC 9(4) CAN
+      *    NEVER EXCEED 9999, AND DOUBLING IT CAN NEVER OVERFLOW
+      *    WS-RESULT PIC 9(9)) - THEY ARE KEPT AS THE SAME DEFENSIVE
+      *    GUARDS PROG002/PROG003 CARRY (SEE COPY009 AND PROG002'S
+      *    1000-EDIT-INPUT) SO A FUTURE CHANGE TO WS-CALC-FACTOR OR TO
+      *    ANY OF THESE FIELD SIZES IS STILL CAUGHT HERE INSTEAD OF
+      *    SILENTLY PRODUCING A WRONG WS-RESULT.
+       2060-CALCULATE-INLINE.
+           IF WS-COUNTER < WS-INLINE-INPUT-MIN
+              OR WS-COUNTER > WS-INLINE-INPUT-MAX
+               MOVE ZEROS TO WS-RESULT
+               IF 4 > RETURN-CODE
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+               DISPLAY "PROG001: IN-LINE CALC INPUT OUT OF RANGE, "
+                   "VALUE = " WS-COUNTER
+           ELSE
+               PERFORM 2065-LOOKUP-CALC-FACTOR
+               COMPUTE WS-RESULT = WS-COUNTER * WS-CALC-FACTOR-SELECTED
+                   ON SIZE ERROR
+                       MOVE ZEROS TO WS-RESULT
+                       IF 4 > RETURN-CODE
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+                       DISPLAY "PROG001: IN-LINE CALC OVERFLOW, "
+                           "VALUE = " WS-COUNTER
+               END-COMPUTE
+               PERFORM 8000-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2065-LOOKUP-CALC-FACTOR.
+           SET WS-CALC-FACTOR-IDX TO 1
+           SEARCH WS-CALC-FACTOR-ENTRY
+               AT END
+                   MOVE WS-CALC-DEFAULT-FACTOR
+                       TO WS-CALC-FACTOR-SELECTED
+               WHEN WS-CALC-FACTOR-CURRENCY(WS-CALC-FACTOR-IDX)
+                       = WS-CURRENCY-CODE
+                   MOVE WS-CALC-FACTOR(WS-CALC-FACTOR-IDX)
+                       TO WS-CALC-FACTOR-SELECTED
+           END-SEARCH.
+
+       2100-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       3000-TERMINATE.
+           PERFORM 4200-PRINT-LEDGER-FOOTER
+           CLOSE TRANS-FILE
+           CLOSE LEDGER-FILE
+           CLOSE HISTORY-FILE
+           CLOSE GL-EXTRACT-FILE
+           IF WS-RUN-MODE-ON-DEMAND
+               PERFORM 3100-CLOSE-CALL-CHAIN-AUDIT
+           END-IF
+           IF NOT WS-AUDIT-FIRST-WRITE
+               CLOSE AUDIT-FILE
+           END-IF.
+
+      *    ON-DEMAND RUNS AUDIT VIA THE PROG002->PROG003 CALL CHAIN
+      *    (SEE 2050-CALCULATE-VIA-CALL-CHAIN), AND PROG003 OPENS
+      *    AUDIT-FILE ITSELF THE FIRST TIME IT WRITES A RECORD - IT HAS
+      *    NO OTHER SIGNAL THAT THE RUN IS OVER, SO THIS FINAL CALL
+      *    TELLS IT TO CLOSE WHAT IT OPENED BEFORE PROG001 GOES BACK.
+      *    NIGHTLY/REPROCESS RUNS NEVER CALL PROG002/PROG003 (SEE
+      *    2060-CALCULATE-INLINE) SO THIS IS A NO-OP FOR THEM.
+       3100-CLOSE-CALL-CHAIN-AUDIT.
+           SET WS-IS-CLOSE-REQUEST TO TRUE
            CALL "PROG002" USING WS-COUNTER
-                               WS-RESULT.
-           
-           GOBACK. 
\ No newline at end of file
+                               WS-RESULT
+                               WS-COMPANY-CODE
+                               WS-CURRENCY-CODE
+                               WS-CLOSE-REQUEST.
+
+       4000-PRINT-LEDGER-HEADERS.
+           IF WS-RESTART-POINT > 0
+               OPEN EXTEND LEDGER-FILE
+           ELSE
+               OPEN OUTPUT LEDGER-FILE
+               MOVE "DAILY CALCULATION RESULTS LEDGER" TO LR-H-TITLE
+               WRITE LR-HEADER-LINE
+               MOVE "COUNTER"  TO LR-C-COUNTER-LBL
+               MOVE "COMPANY"  TO LR-C-COMPANY-LBL
+               MOVE "CURRENCY" TO LR-C-CURRENCY-LBL
+               MOVE "RESULT"   TO LR-C-RESULT-LBL
+               WRITE LR-COLUMN-LINE
+           END-IF.
+
+       4100-PRINT-LEDGER-DETAIL.
+           MOVE WS-COUNTER       TO LR-D-COUNTER
+           MOVE WS-COMPANY-CODE  TO LR-D-COMPANY
+           MOVE WS-CURRENCY-CODE TO LR-D-CURRENCY
+           MOVE WS-RESULT        TO LR-D-RESULT
+           WRITE LR-DETAIL-LINE.
+
+       4200-PRINT-LEDGER-FOOTER.
+           MOVE WS-RUN-DATE     TO LR-F-RUN-DATE
+           MOVE WS-RECORD-COUNT TO LR-F-RECORD-COUNT
+           WRITE LR-FOOTER-LINE.
+
+       4300-WRITE-HISTORY-RECORD.
+           MOVE WS-RUN-DATE      TO HR-RUN-DATE
+           MOVE WS-COMPANY-CODE  TO HR-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE TO HR-CURRENCY-CODE
+           MOVE WS-COUNTER       TO HR-COUNTER
+           MOVE WS-RESULT        TO HR-RESULT
+           WRITE HR-RECORD.
+
+       4400-WRITE-GL-EXTRACT-RECORD.
+           MOVE WS-RUN-DATE      TO GX-RUN-DATE
+           MOVE WS-COMPANY-CODE  TO GX-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE TO GX-CURRENCY-CODE
+           MOVE WS-RESULT        TO GX-RESULT
+           WRITE GX-RECORD.
+
+       5000-WRITE-CHECKPOINT.
+           MOVE WS-RUN-DATE      TO CP-RUN-DATE
+           MOVE WS-RECORD-COUNT  TO CP-LAST-RECORD-COUNT
+           MOVE WS-RESULT-TOTAL  TO CP-RESULT-TOTAL
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CP-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8000-WRITE-AUDIT-RECORD.
+           IF WS-AUDIT-FIRST-WRITE
+               IF WS-RESTART-POINT > 0
+                   OPEN EXTEND AUDIT-FILE
+               ELSE
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE "N" TO WS-AUDIT-FIRST-WRITE-SWITCH
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:20) TO AR-TIMESTAMP
+           MOVE "PROG001"                   TO AR-CALLING-PGM
+           MOVE WS-COMPANY-CODE             TO AR-COMPANY-CODE
+           MOVE WS-CURRENCY-CODE            TO AR-CURRENCY-CODE
+           MOVE WS-COUNTER                  TO AR-INPUT
+           MOVE WS-RESULT                   TO AR-OUTPUT
+           WRITE AR-RECORD.
+
+       6000-RECONCILE.
+           IF WS-RECORD-COUNT = TR-TRAILER-RECORD-COUNT
+              AND WS-RESULT-TOTAL = TR-TRAILER-CONTROL-TOTAL
+               DISPLAY "PROG001: RECONCILIATION IN BALANCE - "
+                   "RECORD COUNT AND RESULT TOTAL TIE TO TRAILER"
+           ELSE
+               IF 8 > RETURN-CODE
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+               DISPLAY "PROG001: *** OUT OF BALANCE ***"
+               DISPLAY "  EXPECTED RECORD COUNT (TRAILER)  = "
+                   TR-TRAILER-RECORD-COUNT
+               DISPLAY "  ACTUAL RECORD COUNT (PROCESSED)  = "
+                   WS-RECORD-COUNT
+               DISPLAY "  EXPECTED RESULT TOTAL (TRAILER)  = "
+                   TR-TRAILER-CONTROL-TOTAL
+               DISPLAY "  ACTUAL RESULT TOTAL (COMPUTED)   = "
+                   WS-RESULT-TOTAL
+           END-IF.
