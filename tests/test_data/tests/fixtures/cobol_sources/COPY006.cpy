@@ -0,0 +1,9 @@
+      *    AUDIT-FILE CALCULATION AUDIT TRAIL RECORD LAYOUT.
+       01  AR-RECORD.
+           05  AR-TIMESTAMP            PIC X(20).
+           05  AR-CALLING-PGM          PIC X(8).
+           05  AR-COMPANY-CODE         PIC X(3).
+           05  AR-CURRENCY-CODE        PIC X(3).
+           05  AR-INPUT                PIC 9(4).
+           05  AR-OUTPUT               PIC 9(9).
+           05  FILLER                  PIC X(53).
