@@ -0,0 +1,11 @@
+      *    HISTORY-FILE DAILY RESULT RECORD LAYOUT.
+      *    WRITTEN TO THE NEXT GENERATION OF A GDG (SEE JCL DD HISTOUT)
+      *    SO WEEK-OVER-WEEK / MONTH-END TREND REPORTS CAN READ BACK
+      *    ANY PRIOR RUN'S GENERATION WITHOUT RERUNNING THE BATCH.
+       01  HR-RECORD.
+           05  HR-RUN-DATE             PIC 9(8).
+           05  HR-COMPANY-CODE         PIC X(3).
+           05  HR-CURRENCY-CODE        PIC X(3).
+           05  HR-COUNTER              PIC 9(4).
+           05  HR-RESULT               PIC 9(9).
+           05  FILLER                  PIC X(53).
