@@ -1,21 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG002.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  WS-CALC-AREA.
-           05  WS-INPUT     PIC 9(4).
-           05  WS-OUTPUT    PIC 9(8).
-       
-       LINKAGE SECTION.
-       01  LS-INPUT        PIC 9(4).
-       01  LS-RESULT       PIC 9(8).
-       
-       PROCEDURE DIVISION USING LS-INPUT LS-RESULT.
            COPY COPY002.
-           
-           CALL "PROG003" USING WS-CALC-AREA.
-           
-           GOBACK. 
\ No newline at end of file
+       01  WS-RETURN-CODE      PIC X(2).
+           88  WS-CALC-SUCCESS          VALUE "00".
+           88  WS-CALC-FAILED           VALUE "99".
+           88  WS-INPUT-INVALID         VALUE "88".
+
+      *    WS-INPUT-MAX IS UNREACHABLE AT LS-INPUT'S CURRENT PIC 9(4)
+      *    WIDTH (9999 IS THE FIELD'S OWN PHYSICAL MAXIMUM) - KEPT AS A
+      *    DEFENSIVE GUARD SO A FUTURE WIDENING OF LS-INPUT STILL GETS
+      *    RANGE-CHECKED HERE INSTEAD OF FLOWING STRAIGHT THROUGH TO
+      *    PROG003 UNVALIDATED.
+       01  WS-INPUT-LIMITS.
+           05  WS-INPUT-MIN            PIC 9(4)    VALUE 0001.
+           05  WS-INPUT-MAX            PIC 9(4)    VALUE 9999.
+
+       LINKAGE SECTION.
+       01  LS-INPUT            PIC 9(4).
+       01  LS-RESULT           PIC 9(9).
+       01  LS-COMPANY-CODE     PIC X(3).
+       01  LS-CURRENCY-CODE    PIC X(3).
+       01  LS-CLOSE-REQUEST    PIC X(1).
+           88  LS-IS-CLOSE-REQUEST      VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-INPUT LS-RESULT
+                               LS-COMPANY-CODE LS-CURRENCY-CODE
+                               LS-CLOSE-REQUEST.
+       0000-MAIN.
+           IF LS-IS-CLOSE-REQUEST
+               CALL "PROG003" USING WS-CALC-AREA
+                                   WS-RETURN-CODE
+                                   LS-CLOSE-REQUEST
+           ELSE
+               PERFORM 1000-EDIT-INPUT
+               IF WS-INPUT-INVALID
+                   PERFORM 9100-INPUT-EXCEPTION
+               ELSE
+                   MOVE LS-INPUT           TO WS-INPUT
+                   MOVE LS-COMPANY-CODE    TO WS-COMPANY-CODE
+                   MOVE LS-CURRENCY-CODE   TO WS-CURRENCY-CODE
+                   CALL "PROG003" USING WS-CALC-AREA
+                                       WS-RETURN-CODE
+                                       LS-CLOSE-REQUEST
+                   IF WS-CALC-SUCCESS
+                       MOVE WS-OUTPUT TO LS-RESULT
+                   ELSE
+                       PERFORM 9000-CALC-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF
+
+           GOBACK.
+
+       1000-EDIT-INPUT.
+           IF LS-INPUT < WS-INPUT-MIN OR LS-INPUT > WS-INPUT-MAX
+               SET WS-INPUT-INVALID TO TRUE
+           ELSE
+               SET WS-CALC-SUCCESS TO TRUE
+           END-IF.
+
+      *    RETURN-CODE IS ONE SPECIAL REGISTER SHARED BY THE WHOLE RUN
+      *    UNIT, INCLUDING PROG001, SO A LOWER-SEVERITY CONDITION HERE
+      *    MUST NEVER STEP DOWN A HIGHER SEVERITY ALREADY SET BY AN
+      *    EARLIER RECORD OR PARAGRAPH - ESCALATE ONLY.
+       9000-CALC-EXCEPTION.
+           MOVE ZEROS TO LS-RESULT
+           IF 4 > RETURN-CODE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY "PROG002: PROG003 CALCULATION FAILED, RETURN CODE = "
+               WS-RETURN-CODE.
+
+       9100-INPUT-EXCEPTION.
+           MOVE ZEROS TO LS-RESULT
+           IF 4 > RETURN-CODE
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY "PROG002: LS-INPUT OUT OF RANGE, VALUE = " LS-INPUT.
