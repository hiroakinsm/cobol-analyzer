@@ -0,0 +1,6 @@
+      *    INQUIRY-FILE CONTROL-CARD CRITERIA RECORD LAYOUT FOR PROG004.
+       01  IC-RECORD.
+           05  IC-RUN-DATE             PIC 9(8).
+           05  IC-COUNTER              PIC 9(4).
+           05  IC-COMPANY-CODE         PIC X(3).
+           05  FILLER                  PIC X(65).
