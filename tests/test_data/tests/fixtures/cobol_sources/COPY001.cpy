@@ -0,0 +1,12 @@
+      *    RUN-CONTROL PARAMETERS FOR PROG001.
+      *    RC-RUN-MODE:  N = NIGHTLY RUN
+      *                  R = REPROCESS
+      *                  D = ON-DEMAND RECALCULATION
+       01  WS-RUN-CONTROL.
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-RUN-MODE             PIC X(1).
+               88  WS-RUN-MODE-NIGHTLY     VALUE "N".
+               88  WS-RUN-MODE-REPROCESS   VALUE "R".
+               88  WS-RUN-MODE-ON-DEMAND   VALUE "D".
+           05  WS-CUTOFF-AMOUNT        PIC 9(8)V99.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(5).
