@@ -0,0 +1,7 @@
+      *    RUNCTL-FILE RUN-CONTROL PARAMETER RECORD LAYOUT.
+       01  RC-RECORD.
+           05  RC-RUN-DATE             PIC 9(8).
+           05  RC-RUN-MODE             PIC X(1).
+           05  RC-CUTOFF-AMOUNT        PIC 9(8)V99.
+           05  RC-CHECKPOINT-INTERVAL  PIC 9(5).
+           05  FILLER                  PIC X(56).
