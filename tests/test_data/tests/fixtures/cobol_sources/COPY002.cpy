@@ -0,0 +1,6 @@
+      *    PROG002 CALCULATION-AREA WORKING-STORAGE LAYOUT.
+       01  WS-CALC-AREA.
+           05  WS-COMPANY-CODE         PIC X(3).
+           05  WS-CURRENCY-CODE        PIC X(3).
+           05  WS-INPUT                PIC 9(4).
+           05  WS-OUTPUT               PIC 9(9).
