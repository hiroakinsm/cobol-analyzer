@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG004.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INQUIRY-FILE ASSIGN TO "INQIN"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "HISTIN"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INQUIRY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY011.
+
+      *    HISTIN IS BOUND BY JCL TO ONE OR MORE GENERATIONS OF THE
+      *    RESULTS-HISTORY GDG WRITTEN BY PROG001 - SEE JCL DD HISTIN.
+       FD  HISTORY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+           COPY COPY010.
+
+       WORKING-STORAGE SECTION.
+       01  WS-IC-RUN-DATE      PIC 9(8).
+       01  WS-IC-COUNTER       PIC 9(4).
+       01  WS-IC-COMPANY-CODE  PIC X(3).
+       01  WS-EOF-SWITCH       PIC X(1)    VALUE "N".
+           88  WS-EOF                      VALUE "Y".
+       01  WS-FOUND-SWITCH     PIC X(1)    VALUE "N".
+           88  WS-FOUND                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-READ-CRITERIA
+           PERFORM 2000-SEARCH-HISTORY
+           PERFORM 3000-REPORT-RESULT
+           GOBACK.
+
+       1000-READ-CRITERIA.
+           OPEN INPUT INQUIRY-FILE
+           READ INQUIRY-FILE
+               AT END
+                   MOVE ZEROS TO IC-RECORD
+           END-READ
+           MOVE IC-RUN-DATE     TO WS-IC-RUN-DATE
+           MOVE IC-COUNTER      TO WS-IC-COUNTER
+           MOVE IC-COMPANY-CODE TO WS-IC-COMPANY-CODE
+           CLOSE INQUIRY-FILE.
+
+      *    KEYING ON RUN-DATE/COUNTER ALONE ISN'T ENOUGH SINCE REQ006
+      *    LETS ONE BATCH RUN PROCESS MIXED-ENTITY INPUT - THE SAME
+      *    COUNTER VALUE CAN LEGITIMATELY APPEAR FOR TWO DIFFERENT
+      *    COMPANIES ON THE SAME RUN DATE, SO THE COMPANY CODE HAS TO
+      *    BE PART OF THE MATCH TEST TOO.
+       2000-SEARCH-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           PERFORM UNTIL WS-EOF OR WS-FOUND
+               READ HISTORY-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       IF HR-RUN-DATE = WS-IC-RUN-DATE
+                          AND HR-COUNTER = WS-IC-COUNTER
+                          AND HR-COMPANY-CODE = WS-IC-COMPANY-CODE
+                           SET WS-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-FILE.
+
+       3000-REPORT-RESULT.
+           IF WS-FOUND
+               DISPLAY "PROG004: RUN DATE " WS-IC-RUN-DATE
+                   " COUNTER " WS-IC-COUNTER
+                   " COMPANY " WS-IC-COMPANY-CODE
+                   " RESULT " HR-RESULT
+                   " CURRENCY " HR-CURRENCY-CODE
+           ELSE
+               DISPLAY "PROG004: NO HISTORY FOUND FOR RUN DATE "
+                   WS-IC-RUN-DATE " COUNTER " WS-IC-COUNTER
+                   " COMPANY " WS-IC-COMPANY-CODE
+           END-IF.
