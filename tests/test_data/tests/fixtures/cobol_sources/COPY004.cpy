@@ -0,0 +1,15 @@
+      *    TRANS-FILE TRANSACTION RECORD LAYOUT.
+      *    TR-RECORD-TYPE "D" = DETAIL TRANSACTION, "T" = FILE TRAILER.
+       01  TR-RECORD.
+           05  TR-RECORD-TYPE          PIC X(1).
+               88  TR-IS-DETAIL            VALUE "D".
+               88  TR-IS-TRAILER           VALUE "T".
+           05  TR-DETAIL-DATA.
+               10  TR-COUNTER              PIC 9(4).
+               10  TR-COMPANY-CODE         PIC X(3).
+               10  TR-CURRENCY-CODE        PIC X(3).
+               10  FILLER                  PIC X(69).
+           05  TR-TRAILER-DATA REDEFINES TR-DETAIL-DATA.
+               10  TR-TRAILER-RECORD-COUNT PIC 9(7).
+               10  TR-TRAILER-CONTROL-TOTAL PIC 9(11).
+               10  FILLER                  PIC X(61).
